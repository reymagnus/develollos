@@ -0,0 +1,217 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. SF5EXTR.
+        AUTHOR. HR-SYSTEMS-MAINTENANCE.
+        DATE-WRITTEN. 2026-08-09.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      *   2026-08-09  HRS  ORIGINAL VERSION - READS DATAOUT.DAT   *
+      *                    AND WRITES A SUBSET TO DATAEXTR.DAT,   *
+      *                    OPTIONALLY FILTERED BY INITIATION      *
+      *                    YEAR AND/OR DEPARTMENT CODE, SO        *
+      *                    PAYROLL/BENEFITS CAN GET A CLEAN       *
+      *                    YEAR-OVER-YEAR CUT WITHOUT HAND-       *
+      *                    FILTERING THE FULL EXTRACT.            *
+      *   2026-08-09  HRS  FIXED: A BAD OPEN ON EITHER FILE NOW   *
+      *                    PERFORMS THE CLOSE/SUMMARY LOGIC AND   *
+      *                    STOPS THE RUN INSTEAD OF FALLING       *
+      *                    THROUGH OFF THE END OF THE PROCEDURE   *
+      *                    DIVISION.                              *
+      *----------------------------------------------------------*
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        SELECT DATAOUT ASSIGN TO "DATAOUT.DAT"
+           FILE STATUS IS ST-DATAOUT
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT EXTROUT ASSIGN TO "DATAEXTR.DAT"
+           FILE STATUS IS ST-EXTROUT
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD DATAOUT.
+        01 DATAOUT-EMPLOYEES.
+            03 DO-ID                PIC X(4).
+            03 DO-LNAME                PIC X(20).
+            03 DO-NAME                PIC X(20).
+            03 DO-INITDATE.
+                05 DO-INITDATE-YY    PIC X(4).
+                05 DO-INITDATE-MM    PIC X(2).
+                05 DO-INITDATE-DD   PIC X(2).
+            03 DO-DEPT               PIC X(4).
+            03 DO-STATUS             PIC X(1).
+                88 DO-ACTIVE             VALUE "A".
+                88 DO-TERMINATED         VALUE "T".
+        88 ENDOFFILE VALUE HIGH-VALUES.
+
+        FD EXTROUT.
+        01 EXTRACT-EMPLOYEES.
+            03 EX-ID                PIC X(4).
+            03 EX-LNAME                PIC X(20).
+            03 EX-NAME                PIC X(20).
+            03 EX-INITDATE.
+                05 EX-INITDATE-YY    PIC X(4).
+                05 EX-INITDATE-MM    PIC X(2).
+                05 EX-INITDATE-DD   PIC X(2).
+            03 EX-DEPT               PIC X(4).
+            03 EX-STATUS             PIC X(1).
+
+        WORKING-STORAGE SECTION.
+
+        01  ST-DATAOUT   PIC XX.
+        01  ST-EXTROUT   PIC XX.
+
+        01  WS-RUN-PARM              PIC X(20) VALUE SPACE.
+        01  WS-FILTER-CRITERIA REDEFINES WS-RUN-PARM.
+            03 WS-FILTER-YEAR        PIC X(4).
+            03 FILLER                PIC X(1).
+            03 WS-FILTER-DEPT        PIC X(4).
+            03 FILLER                PIC X(11).
+
+        01  WS-SWITCHES.
+            03 WS-DATAOUT-EOF-SW     PIC X(01) VALUE "N".
+                88 DATAOUT-EOF           VALUE "Y".
+
+        01  WS-CONTROL-TOTALS.
+            03 WS-RECS-READ           PIC 9(09) COMP VALUE ZERO.
+            03 WS-RECS-SELECTED       PIC 9(09) COMP VALUE ZERO.
+
+        PROCEDURE DIVISION.
+
+        0000-MAINLINE.
+            PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+            PERFORM 0100-PROCESS-RECORD
+               THRU 0100-PROCESS-RECORD-EXIT
+               UNTIL DATAOUT-EOF.
+
+            PERFORM 9000-END-PROGRAM
+               THRU 9000-END-PROGRAM-EXIT.
+
+            STOP RUN.
+
+      *----------------------------------------------------------*
+      * 1000-INITIALIZE - OPEN THE INPUT EXTRACT AND THE FILTERED *
+      * OUTPUT FILE, PICK UP THE FILTER CRITERIA FROM THE RUN     *
+      * PARAMETER, AND PRIME THE FIRST INPUT RECORD.              *
+      *----------------------------------------------------------*
+        1000-INITIALIZE.
+            OPEN INPUT DATAOUT.
+            IF ST-DATAOUT NOT = "00"
+               DISPLAY "SF5EXTR: BAD OPEN ON DATAOUT.DAT, STATUS "
+                  ST-DATAOUT
+               PERFORM 9000-END-PROGRAM
+                  THRU 9000-END-PROGRAM-EXIT
+               STOP RUN
+            END-IF.
+
+            OPEN OUTPUT EXTROUT.
+            IF ST-EXTROUT NOT = "00"
+               DISPLAY "SF5EXTR: BAD OPEN ON DATAEXTR.DAT, STATUS "
+                  ST-EXTROUT
+               PERFORM 9000-END-PROGRAM
+                  THRU 9000-END-PROGRAM-EXIT
+               STOP RUN
+            END-IF.
+
+      *     PARM POSITIONS 1-4 ARE THE FILTER YEAR (SPACES MEANS
+      *     NO YEAR FILTER); POSITIONS 6-9 ARE THE FILTER
+      *     DEPARTMENT CODE (SPACES MEANS NO DEPARTMENT FILTER).
+      *     A PARM OF ALL SPACES EXTRACTS EVERY RECORD.
+            ACCEPT WS-RUN-PARM FROM COMMAND-LINE.
+
+            DISPLAY "SF5EXTR: FILTER YEAR '" WS-FILTER-YEAR
+               "' FILTER DEPT '" WS-FILTER-DEPT "'".
+
+            PERFORM 2900-READ-DATAOUT-REC
+               THRU 2900-READ-DATAOUT-REC-EXIT.
+
+        1000-INITIALIZE-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 0100-PROCESS-RECORD - APPLY THE YEAR AND DEPARTMENT       *
+      * FILTERS TO THE CURRENT RECORD AND WRITE IT TO THE         *
+      * EXTRACT OUTPUT WHEN IT PASSES BOTH.                       *
+      *----------------------------------------------------------*
+        0100-PROCESS-RECORD.
+            IF WS-FILTER-YEAR NOT = SPACE
+                                 AND DO-INITDATE-YY NOT = WS-FILTER-YEAR
+               GO TO 0100-PROCESS-RECORD-NEXT
+            END-IF.
+            IF WS-FILTER-DEPT NOT = SPACE
+                                 AND DO-DEPT NOT = WS-FILTER-DEPT
+               GO TO 0100-PROCESS-RECORD-NEXT
+            END-IF.
+
+            PERFORM 2200-WRITE-EXTRACT-REC
+               THRU 2200-WRITE-EXTRACT-REC-EXIT.
+
+        0100-PROCESS-RECORD-NEXT.
+            PERFORM 2900-READ-DATAOUT-REC
+               THRU 2900-READ-DATAOUT-REC-EXIT.
+
+        0100-PROCESS-RECORD-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 2200-WRITE-EXTRACT-REC - COPY A RECORD THAT PASSED THE    *
+      * FILTER CRITERIA TO DATAEXTR.DAT.                          *
+      *----------------------------------------------------------*
+        2200-WRITE-EXTRACT-REC.
+            MOVE DO-ID TO EX-ID.
+            MOVE DO-LNAME TO EX-LNAME.
+            MOVE DO-NAME TO EX-NAME.
+            MOVE DO-INITDATE TO EX-INITDATE.
+            MOVE DO-DEPT TO EX-DEPT.
+            MOVE DO-STATUS TO EX-STATUS.
+            WRITE EXTRACT-EMPLOYEES.
+            IF ST-EXTROUT NOT = "00"
+               DISPLAY "SF5EXTR: BAD WRITE ON DATAEXTR.DAT, STATUS "
+                  ST-EXTROUT ", EMP-ID " EX-ID
+            ELSE
+               ADD 1 TO WS-RECS-SELECTED
+            END-IF.
+
+        2200-WRITE-EXTRACT-REC-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 2900-READ-DATAOUT-REC - READ THE NEXT RECORD FROM THE     *
+      * FULL EMPLOYEE EXTRACT AND CHECK ITS FILE STATUS.          *
+      *----------------------------------------------------------*
+        2900-READ-DATAOUT-REC.
+            READ DATAOUT
+               AT END SET DATAOUT-EOF TO TRUE
+            END-READ.
+            IF NOT DATAOUT-EOF
+               IF ST-DATAOUT NOT = "00"
+                  DISPLAY "SF5EXTR: BAD READ ON DATAOUT.DAT, STATUS "
+                     ST-DATAOUT
+                  SET DATAOUT-EOF TO TRUE
+               ELSE
+                  ADD 1 TO WS-RECS-READ
+               END-IF
+            END-IF.
+
+        2900-READ-DATAOUT-REC-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 9000-END-PROGRAM - CLOSE THE FILES AND DISPLAY A SHORT    *
+      * SUMMARY OF HOW MANY RECORDS WERE READ AND SELECTED.       *
+      *----------------------------------------------------------*
+        9000-END-PROGRAM.
+            CLOSE DATAOUT.
+            CLOSE EXTROUT.
+
+            DISPLAY "SF5EXTR: RECORDS READ.....: " WS-RECS-READ.
+            DISPLAY "SF5EXTR: RECORDS SELECTED.: " WS-RECS-SELECTED.
+
+        9000-END-PROGRAM-EXIT.
+            EXIT.
+
+        END PROGRAM SF5EXTR.
