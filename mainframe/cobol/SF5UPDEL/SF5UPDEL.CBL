@@ -1,5 +1,101 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. SF5UPDEL.
+        AUTHOR. HR-SYSTEMS-MAINTENANCE.
+        DATE-WRITTEN. 2019-04-11.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      *   2019-04-11  HRS  ORIGINAL VERSION - STRAIGHT COPY OF    *
+      *                    INITDATA.DAT TO DATAOUT.DAT WITH       *
+      *                    PLACEHOLDER DEFAULTS.                  *
+      *   2026-08-09  HRS  ADDED TRAN-CODE (ADD/CHANGE/DELETE)    *
+      *                    AND A PERSISTENT INDEXED MASTER FILE   *
+      *                    (EMPMSTR) SO TRANSACTIONS UPDATE THE   *
+      *                    STANDING EMPLOYEE RECORD INSTEAD OF    *
+      *                    BEING OVERWRITTEN EACH RUN. DATAOUT.DAT*
+      *                    IS NOW A FULL EXTRACT OF THE MASTER    *
+      *                    FILE AFTER TRANSACTIONS ARE APPLIED.   *
+      *   2026-08-09  HRS  ADDED AUDITRPT.DAT - ONE LINE PER      *
+      *                    RECORD THAT HAD A FIELD DEFAULTED, SO  *
+      *                    HR CAN TRACE AND FIX BAD SOURCE DATA.  *
+      *   2026-08-09  HRS  EMP-INITDATE NOW CARRIED THROUGH AND   *
+      *                    CALENDAR-VALIDATED INSTEAD OF BEING    *
+      *                    STAMPED 2023-01-01.  RECORDS WITH A    *
+      *                    BAD DATE GO TO DATAREJ.DAT.            *
+      *   2026-08-09  HRS  ADDED CHECKPOINT/RESTART SUPPORT.      *
+      *                    RESTARTP.DAT HOLDS THE LAST-PROCESSED  *
+      *                    RELATIVE RECORD COUNT.  RUN WITH PARM  *
+      *                    'RESTART' TO REPOSITION PAST IT.       *
+      *   2026-08-09  HRS  ADDED CTLRPT.DAT - END OF RUN CONTROL  *
+      *                    TOTALS FOR OPS TO BALANCE AGAINST THE  *
+      *                    HR SOURCE EXTRACT COUNT.               *
+      *   2026-08-09  HRS  ADDED PER-RECORD FILE STATUS CHECKING  *
+      *                    ON DATAS/EMPMSTR/DATAOUT WITH BAD      *
+      *                    STATUSES LOGGED TO ERRLOG.DAT.  PASS   *
+      *                    PARM 'STOPONERR' TO ABEND CLEANLY ON   *
+      *                    THE FIRST ONE INSTEAD OF CONTINUING.   *
+      *   2026-08-09  HRS  ADDED EMP-DEPT AND EMP-STATUS TO THE   *
+      *                    RECORD LAYOUT FOR HEADCOUNT-BY-DEPT    *
+      *                    AND ACTIVE/TERMINATED REPORTING.  A    *
+      *                    DELETE TRANSACTION NOW ACTUALLY SETS   *
+      *                    THE MASTER RECORD TO TERMINATED.       *
+      *   2026-08-09  HRS  DEFAULT ID/LNAME/NAME VALUES ARE NOW   *
+      *                    READ FROM DEFAULTS.DAT AT STARTUP      *
+      *                    INSTEAD OF BEING HARDCODED, SO HR CAN  *
+      *                    CHANGE THEM WITHOUT A RECOMPILE.       *
+      *   2026-08-09  HRS  ADDED DATAOUT.CSV - THE SAME MASTER    *
+      *                    EXTRACT WRITTEN ALONGSIDE DATAOUT.DAT  *
+      *                    AS COMMA-DELIMITED TEXT WITH A HEADER  *
+      *                    ROW, FOR DESKTOP TOOLS THAT WANT CSV.  *
+      *   2026-08-09  HRS  FIXED: ABEND PATHS NOW PERFORM THE     *
+      *                    CLOSE/CONTROL-REPORT LOGIC AND STOP    *
+      *                    RUN INSTEAD OF FALLING THROUGH; A      *
+      *                    CHANGE THAT DOES NOT RESUPPLY DEPT/    *
+      *                    STATUS/INITDATE NO LONGER BLANKS THEM  *
+      *                    OR RESURRECTS A TERMINATED EMPLOYEE;   *
+      *                    A DELETE WITH NO INITDATE RESUPPLIED   *
+      *                    IS NO LONGER BOUNCED BY DATE           *
+      *                    VALIDATION; AUDITRPT/DATAREJ/ERRLOG    *
+      *                    ARE OPENED EXTEND ON A RESTART RUN SO  *
+      *                    THE PRIOR RUN'S ENTRIES SURVIVE; THE   *
+      *                    HASH TOTAL AND DEFAULT COUNT ARE NOW   *
+      *                    CARRIED IN RESTARTP.DAT SO THE CONTROL *
+      *                    REPORT BALANCES ACROSS A RESTART.      *
+      *   2026-08-09  HRS  FIXED: LNAME/NAME ARE NO LONGER         *
+      *                    DEFAULTED/FLAGGED ON A CHANGE OR        *
+      *                    DELETE THAT LEAVES THEM BLANK - THAT    *
+      *                    ONLY HAPPENS ON AN ADD, OR WHEN A       *
+      *                    CHANGE TURNS OUT TO BE FOR AN ID NOT    *
+      *                    YET ON THE MASTER; A CHANGE'S NOT-      *
+      *                    INVALID-KEY REWRITE PATH NOW LEAVES     *
+      *                    LNAME/NAME ALONE THE SAME WAY IT        *
+      *                    ALREADY DID FOR DEPT/STATUS/INITDATE;   *
+      *                    A DELETE NO LONGER RUNS DATE            *
+      *                    VALIDATION AT ALL, SINCE IT NEVER       *
+      *                    TOUCHES MST-INITDATE; A READ AGAINST    *
+      *                    EMPMSTR IN THE CHANGE/DELETE PATHS IS   *
+      *                    NOW CHECKED FOR A HARD I/O ERROR BEFORE *
+      *                    THE FOLLOWING REWRITE; AND THE CSV      *
+      *                    NAME/DEPT TRIM NO LONGER STOPS AT THE   *
+      *                    FIRST EMBEDDED SPACE IN A COMPOUND NAME.*
+      *   2026-08-09  HRS  FIXED: A CHANGE'S NOT-INVALID-KEY        *
+      *                    REWRITE PATH NOW ACTUALLY LEAVES         *
+      *                    LNAME/NAME ALONE WHEN BLANK, THE SAME    *
+      *                    GUARD ALREADY IN PLACE FOR DEPT/STATUS/  *
+      *                    INITDATE; THE READ NEXT AGAINST EMPMSTR  *
+      *                    DURING THE DATAOUT EXTRACT NOW STOPS THE *
+      *                    EXTRACT ON A HARD I/O ERROR INSTEAD OF   *
+      *                    RISKING AN ENDLESS RE-READ OF THE SAME   *
+      *                    RECORD; A CHANGE'S NOT-FOUND-ON-MASTER   *
+      *                    PATH NOW FLAGS AND AUDITS A DEFAULTED    *
+      *                    LNAME/NAME THE SAME WAY AN ADD DOES; A   *
+      *                    CHANGE OR DELETE WITH A BLANK EMP-ID NO  *
+      *                    LONGER DEFAULTS TO THE STANDING DEFAULT  *
+      *                    ID (WHICH COULD SILENTLY TARGET SOMEONE  *
+      *                    ELSE'S RECORD) AND GOES TO DATAREJ.DAT   *
+      *                    INSTEAD; AND PARM RESTART/STOPONERR ARE  *
+      *                    NOW SCANNED INDEPENDENTLY SO BOTH CAN BE *
+      *                    REQUESTED TOGETHER ON THE SAME RUN.      *
+      *----------------------------------------------------------*
 
         ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
@@ -8,13 +104,52 @@
            FILE STATUS IS ST-FILE
         ORGANIZATION IS SEQUENTIAL.
 
+        SELECT EMPMSTR ASSIGN TO "EMPMSTR.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MST-ID
+           FILE STATUS IS ST-MASTER.
+
         SELECT DATAOUT ASSIGN TO "DATAOUT.DAT"
+           FILE STATUS IS ST-DATAOUT
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT AUDITRPT ASSIGN TO "AUDITRPT.DAT"
+           FILE STATUS IS ST-AUDIT
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT DATAREJ ASSIGN TO "DATAREJ.DAT"
+           FILE STATUS IS ST-REJECT
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT RESTARTP ASSIGN TO "RESTARTP.DAT"
+           FILE STATUS IS ST-RESTART
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT CTLRPT ASSIGN TO "CTLRPT.DAT"
+           FILE STATUS IS ST-CTLRPT
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT ERRLOG ASSIGN TO "ERRLOG.DAT"
+           FILE STATUS IS ST-ERRLOG
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT DEFAULTP ASSIGN TO "DEFAULTS.DAT"
+           FILE STATUS IS ST-DEFAULTS
+           ORGANIZATION IS SEQUENTIAL.
+
+        SELECT DATACSV ASSIGN TO "DATAOUT.CSV"
+           FILE STATUS IS ST-CSV
            ORGANIZATION IS LINE SEQUENTIAL.
 
         DATA DIVISION.
         FILE SECTION.
         FD DATAS.
         01 EMPLOYEES.
+            03 TRAN-CODE            PIC X(1).
+                88 TRAN-ADD             VALUE "A".
+                88 TRAN-CHANGE          VALUE "C".
+                88 TRAN-DELETE          VALUE "D".
             03 EMP-ID                PIC X(4).
             03 EMP-LNAME            PIC X(20).
             03 EMP-NAME                PIC X(20).
@@ -22,8 +157,25 @@
                 05 EMP-INITDATE-YY    PIC X(4).
                 05 EMP-INITDATE-MM    PIC X(2).
                 05 EMP-INITDATE-DD  PIC X(2).
+            03 EMP-DEPT             PIC X(4).
+            03 EMP-STATUS           PIC X(1).
+                88 EMP-ACTIVE           VALUE "A".
+                88 EMP-TERMINATED       VALUE "T".
         88 ENDOFFILE VALUE HIGH-VALUES.
 
+        FD EMPMSTR.
+        01 MASTER-EMPLOYEES.
+            03 MST-ID                PIC X(4).
+            03 MST-LNAME            PIC X(20).
+            03 MST-NAME                PIC X(20).
+            03 MST-INITDATE.
+                05 MST-INITDATE-YY    PIC X(4).
+                05 MST-INITDATE-MM    PIC X(2).
+                05 MST-INITDATE-DD  PIC X(2).
+            03 MST-DEPT              PIC X(4).
+            03 MST-STATUS            PIC X(1).
+                88 MST-ACTIVE            VALUE "A".
+                88 MST-TERMINATED        VALUE "T".
 
         FD DATAOUT.
         01 DATAOUT-EMPLOYEES.
@@ -34,6 +186,41 @@
                 05 DO-INITDATE-YY    PIC X(4).
                 05 DO-INITDATE-MM    PIC X(2).
                 05 DO-INITDATE-DD   PIC X(2).
+            03 DO-DEPT               PIC X(4).
+            03 DO-STATUS             PIC X(1).
+                88 DO-ACTIVE             VALUE "A".
+                88 DO-TERMINATED         VALUE "T".
+
+        FD AUDITRPT.
+        01 AUDIT-LINE               PIC X(80).
+
+        FD DATAREJ.
+        01 REJECT-LINE               PIC X(80).
+
+        FD RESTARTP.
+        01 RESTART-LINE.
+            03 RC-LAST-ID             PIC X(04).
+            03 FILLER                 PIC X(01).
+            03 RC-REC-COUNT           PIC 9(09).
+            03 FILLER                 PIC X(01).
+            03 RC-HASH-TOTAL          PIC 9(10).
+            03 FILLER                 PIC X(01).
+            03 RC-DEFAULT-COUNT       PIC 9(09).
+
+        FD CTLRPT.
+        01 CTLRPT-LINE                PIC X(80).
+
+        FD ERRLOG.
+        01 ERRLOG-LINE                PIC X(90).
+
+        FD DEFAULTP.
+        01 DEFAULT-VALUES.
+            03 DV-ID                 PIC X(4).
+            03 DV-LNAME              PIC X(20).
+            03 DV-NAME               PIC X(20).
+
+        FD DATACSV.
+        01 CSV-LINE                  PIC X(100).
 
         WORKING-STORAGE SECTION.
 
@@ -45,63 +232,1034 @@
                 05 WS-INITDATE-YY    PIC X(4).
                 05 WS-INITDATE-MM    PIC X(2).
                 05 WS-INITDATE-DD   PIC X(2).
-        01  ST-FILE   PIC XX.
+            03 WS-DEPT               PIC X(4).
+            03 WS-STATUS             PIC X(1).
+                88 WS-ACTIVE             VALUE "A".
+                88 WS-TERMINATED         VALUE "T".
+
+        01  WS-ORIG-ID              PIC X(4).
 
+        01  ST-FILE      PIC XX.
+        01  ST-MASTER    PIC XX.
+        01  ST-DATAOUT   PIC XX.
+        01  ST-AUDIT     PIC XX.
+        01  ST-REJECT    PIC XX.
+        01  ST-RESTART   PIC XX.
+        01  ST-CTLRPT    PIC XX.
+        01  ST-ERRLOG    PIC XX.
+        01  ST-DEFAULTS  PIC XX.
+        01  ST-CSV       PIC XX.
 
+        01  WS-CSV-LINE                PIC X(100).
+        01  WS-CSV-PTR                 PIC 9(03) COMP.
+        01  WS-TRIM-FIELD              PIC X(20).
+        01  WS-TRIM-LEN                PIC 9(02) COMP.
 
+        01  WS-DEFAULT-VALUES.
+            03 WS-DEFAULT-ID          PIC X(4)  VALUE "1000".
+            03 WS-DEFAULT-LNAME       PIC X(20) VALUE "DOE".
+            03 WS-DEFAULT-NAME        PIC X(20) VALUE "JOHN".
+
+        01  WS-ERROR-COUNT            PIC 9(09) COMP VALUE ZERO.
+
+        01  WS-ERROR-WORK.
+            03 WS-ERR-FILE-NAME       PIC X(08).
+            03 WS-ERR-STATUS          PIC XX.
+            03 WS-ERR-RECORD-IMAGE    PIC X(64).
+
+        01  WS-ERRLOG-REC.
+            03 EL-DATE                PIC 9(08).
+            03 FILLER                 PIC X(01).
+            03 EL-FILE-NAME           PIC X(08).
+            03 FILLER                 PIC X(01).
+            03 EL-STATUS              PIC X(02).
+            03 FILLER                 PIC X(01).
+            03 EL-RECORD-IMAGE        PIC X(64).
+
+        01  WS-CONTROL-TOTALS.
+            03 WS-DATAOUT-COUNT       PIC 9(09) COMP VALUE ZERO.
+            03 WS-DEFAULT-COUNT       PIC 9(09) COMP VALUE ZERO.
+            03 WS-HASH-TOTAL          PIC 9(10) COMP VALUE ZERO.
+            03 WS-ID-NUM              PIC 9(04).
+
+        01  WS-CTLRPT-COUNT-ED        PIC Z(8)9.
+        01  WS-CTLRPT-HASH-ED         PIC Z(9)9.
+
+      *     WIDE ENOUGH TO HOLD BOTH 'RESTART' AND 'STOPONERR'
+      *     TOGETHER, SEPARATED BY A SPACE, SINCE THE TWO OPTIONS ARE
+      *     INDEPENDENT AND A RESTARTED RUN MAY WELL ALSO WANT
+      *     STOPONERR IN EFFECT.
+        01  WS-RUN-PARM              PIC X(20) VALUE SPACE.
+        01  WS-PARM-SCAN-COUNTS.
+            03 WS-RESTART-CT          PIC 9(02) COMP VALUE ZERO.
+            03 WS-STOPONERR-CT        PIC 9(02) COMP VALUE ZERO.
+
+        01  WS-CHECKPOINT-CONTROL.
+            03 WS-CKPT-INTERVAL       PIC 9(05) VALUE 100.
+            03 WS-RECS-PROCESSED      PIC 9(09) COMP VALUE ZERO.
+            03 WS-SKIP-TARGET         PIC 9(09) COMP VALUE ZERO.
+            03 WS-CKPT-QUOT           PIC 9(09) COMP VALUE ZERO.
+            03 WS-CKPT-REM            PIC 9(05) COMP VALUE ZERO.
+
+        01  WS-INITDATE-NUMERIC.
+            03 WS-INITDATE-YY-N      PIC 9(4).
+            03 WS-INITDATE-MM-N      PIC 9(2).
+            03 WS-INITDATE-DD-N      PIC 9(2).
+
+        01  WS-MAX-DAY               PIC 9(2).
+        01  WS-DATE-WORK             PIC 9(4).
+        01  WS-REM-400               PIC 9(4).
+        01  WS-REM-100               PIC 9(4).
+        01  WS-REM-4                 PIC 9(4).
+
+        01  WS-RUN-DATE             PIC 9(08).
+
+        01  WS-SWITCHES.
+            03 WS-MASTER-EOF-SW      PIC X(01) VALUE "N".
+                88 MASTER-EOF            VALUE "Y".
+            03 WS-ID-DEFAULT-SW      PIC X(01) VALUE "N".
+                88 ID-WAS-DEFAULTED      VALUE "Y".
+            03 WS-LNAME-DEFAULT-SW   PIC X(01) VALUE "N".
+                88 LNAME-WAS-DEFAULTED   VALUE "Y".
+            03 WS-NAME-DEFAULT-SW    PIC X(01) VALUE "N".
+                88 NAME-WAS-DEFAULTED    VALUE "Y".
+            03 WS-DATE-VALID-SW     PIC X(01) VALUE "Y".
+                88 DATE-IS-VALID         VALUE "Y".
+                88 DATE-IS-INVALID       VALUE "N".
+            03 WS-KEY-VALID-SW      PIC X(01) VALUE "Y".
+                88 KEY-IS-VALID          VALUE "Y".
+                88 KEY-IS-INVALID        VALUE "N".
+            03 WS-RESTART-SW        PIC X(01) VALUE "N".
+                88 RESTART-REQUESTED    VALUE "Y".
+            03 WS-STOP-ON-ERROR-SW  PIC X(01) VALUE "N".
+                88 STOP-ON-ERROR         VALUE "Y".
+
+        01  WS-AUDIT-PTR            PIC 9(03) COMP.
+
+        01  WS-AUDIT-LINE.
+            03 WS-AUDIT-DATE         PIC 9(08).
+            03 FILLER                PIC X(01) VALUE SPACE.
+            03 WS-AUDIT-ID           PIC X(04).
+            03 FILLER                PIC X(01) VALUE SPACE.
+            03 WS-AUDIT-TEXT         PIC X(60) VALUE SPACE.
+
+        01  WS-REJECT-REC.
+            03 WS-REJECT-DATE        PIC 9(08).
+            03 FILLER                PIC X(01) VALUE SPACE.
+            03 WS-REJECT-ID          PIC X(04).
+            03 FILLER                PIC X(01) VALUE SPACE.
+            03 WS-REJECT-INITDATE    PIC X(08).
+            03 FILLER                PIC X(01) VALUE SPACE.
+            03 WS-REJECT-REASON      PIC X(35) VALUE SPACE.
+
+        01  WS-REJECT-REASON-TEXT    PIC X(35) VALUE SPACE.
 
         PROCEDURE DIVISION.
 
+        0000-MAINLINE.
+            PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+            PERFORM 0110-PROCESS-FILE
+               THRU 0110-PROCESS-FILE-EXIT
+               UNTIL ENDOFFILE.
+
+            PERFORM 3000-EXTRACT-MASTER
+               THRU 3000-EXTRACT-MASTER-EXIT.
+
+            PERFORM 9000-END-PROGRAM
+               THRU 9000-END-PROGRAM-EXIT.
+
+            STOP RUN.
+
+      *----------------------------------------------------------*
+      * 1000-INITIALIZE - OPEN THE TRANSACTION, MASTER AND       *
+      * OUTPUT FILES AND PRIME THE FIRST TRANSACTION RECORD.     *
+      *----------------------------------------------------------*
+        1000-INITIALIZE.
+            PERFORM 0100-READ-INITDATA
+               THRU 0100-READ-INITDATA-EXIT.
+
+        1000-INITIALIZE-EXIT.
+            EXIT.
+
         0100-READ-INITDATA.
-            OPEN INPUT     DATAS.
-            OPEN OUTPUT     DATAOUT.
+            OPEN INPUT DATAS.
             IF ST-FILE NOT = "00"
-               DISPLAY "Non-zero file status: ",
+               DISPLAY "SF5UPDEL: BAD OPEN ON INITDATA.DAT, STATUS "
                   ST-FILE
-               GO TO 9000-END-PROGRAM
+               PERFORM 9000-END-PROGRAM
+                  THRU 9000-END-PROGRAM-EXIT
+               STOP RUN
             END-IF.
 
-            READ DATAS
-            AT END SET ENDOFFILE TO TRUE
+            OPEN I-O EMPMSTR.
+            IF ST-MASTER = "35"
+      *       MASTER FILE DOES NOT EXIST YET - CREATE IT EMPTY
+      *       AND RE-OPEN FOR UPDATE.
+               OPEN OUTPUT EMPMSTR
+               CLOSE EMPMSTR
+               OPEN I-O EMPMSTR
+            END-IF.
+            IF ST-MASTER NOT = "00"
+               DISPLAY "SF5UPDEL: BAD OPEN ON EMPMSTR.DAT, STATUS "
+                  ST-MASTER
+               PERFORM 9000-END-PROGRAM
+                  THRU 9000-END-PROGRAM-EXIT
+               STOP RUN
+            END-IF.
+
+      *     THE RUN PARAMETER MUST BE PICKED UP BEFORE THE AUDIT,
+      *     REJECT AND ERROR LOG FILES ARE OPENED, SO A RESTART RUN
+      *     CAN EXTEND THEM INSTEAD OF TRUNCATING WHAT THE ABORTED
+      *     RUN ALREADY WROTE FOR RECORDS THIS RUN WILL NOT SEE
+      *     AGAIN.
+      *     'RESTART' AND 'STOPONERR' ARE INDEPENDENT OPTIONS AND MAY
+      *     BOTH BE PRESENT (E.G. PARM='RESTART STOPONERR') - SCAN
+      *     THE WHOLE PARM FOR EACH KEYWORD RATHER THAN MATCHING ONLY
+      *     AT POSITION 1, SO SUPPLYING ONE DOES NOT CROWD OUT OR
+      *     TRUNCATE THE OTHER.
+            ACCEPT WS-RUN-PARM FROM COMMAND-LINE.
+            MOVE ZERO TO WS-RESTART-CT.
+            MOVE ZERO TO WS-STOPONERR-CT.
+            INSPECT WS-RUN-PARM TALLYING WS-RESTART-CT
+               FOR ALL "RESTART".
+            INSPECT WS-RUN-PARM TALLYING WS-STOPONERR-CT
+               FOR ALL "STOPONERR".
+            IF WS-STOPONERR-CT > ZERO
+               SET STOP-ON-ERROR TO TRUE
+            END-IF.
+            IF WS-RESTART-CT > ZERO
+               SET RESTART-REQUESTED TO TRUE
+            END-IF.
+
+            IF RESTART-REQUESTED
+               OPEN EXTEND AUDITRPT
+            ELSE
+               OPEN OUTPUT AUDITRPT
+            END-IF.
+            IF ST-AUDIT NOT = "00"
+               DISPLAY "SF5UPDEL: BAD OPEN ON AUDITRPT.DAT, STATUS "
+                  ST-AUDIT
+               PERFORM 9000-END-PROGRAM
+                  THRU 9000-END-PROGRAM-EXIT
+               STOP RUN
+            END-IF.
+
+            IF RESTART-REQUESTED
+               OPEN EXTEND DATAREJ
+            ELSE
+               OPEN OUTPUT DATAREJ
+            END-IF.
+            IF ST-REJECT NOT = "00"
+               DISPLAY "SF5UPDEL: BAD OPEN ON DATAREJ.DAT, STATUS "
+                  ST-REJECT
+               PERFORM 9000-END-PROGRAM
+                  THRU 9000-END-PROGRAM-EXIT
+               STOP RUN
+            END-IF.
+
+            IF RESTART-REQUESTED
+               OPEN EXTEND ERRLOG
+            ELSE
+               OPEN OUTPUT ERRLOG
+            END-IF.
+            IF ST-ERRLOG NOT = "00"
+               DISPLAY "SF5UPDEL: BAD OPEN ON ERRLOG.DAT, STATUS "
+                  ST-ERRLOG
+               PERFORM 9000-END-PROGRAM
+                  THRU 9000-END-PROGRAM-EXIT
+               STOP RUN
+            END-IF.
+
+            PERFORM 1300-READ-DEFAULTS
+               THRU 1300-READ-DEFAULTS-EXIT.
+
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+            IF RESTART-REQUESTED
+               PERFORM 1400-RESTART-CHECK
+                  THRU 1400-RESTART-CHECK-EXIT
+            END-IF.
+
+            PERFORM 2950-READ-TRANSACTION-REC
+               THRU 2950-READ-TRANSACTION-REC-EXIT.
+
+        0100-READ-INITDATA-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 1300-READ-DEFAULTS - PICK UP THE DEFAULT ID/LNAME/NAME    *
+      * VALUES FROM DEFAULTS.DAT SO A BLANK-FIELD SUBSTITUTION    *
+      * CAN BE CHANGED WITHOUT RECOMPILING.  IF THE FILE IS       *
+      * MISSING OR EMPTY, FALL BACK TO THE BUILT-IN DEFAULTS.     *
+      *----------------------------------------------------------*
+        1300-READ-DEFAULTS.
+            OPEN INPUT DEFAULTP.
+            IF ST-DEFAULTS NOT = "00"
+               DISPLAY "SF5UPDEL: NO DEFAULTS.DAT FOUND, STATUS "
+                  ST-DEFAULTS ", USING BUILT-IN DEFAULTS"
+               GO TO 1300-READ-DEFAULTS-EXIT
+            END-IF.
+
+            READ DEFAULTP
+               AT END
+                  DISPLAY "SF5UPDEL: DEFAULTS.DAT IS EMPTY, USING "
+                     "BUILT-IN DEFAULTS"
+               NOT AT END
+                  MOVE DV-ID TO WS-DEFAULT-ID
+                  MOVE DV-LNAME TO WS-DEFAULT-LNAME
+                  MOVE DV-NAME TO WS-DEFAULT-NAME
             END-READ.
+            CLOSE DEFAULTP.
+
+        1300-READ-DEFAULTS-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 1400-RESTART-CHECK - READ THE RESTART CONTROL FILE FOR    *
+      * THE RELATIVE RECORD COUNT PROCESSED BY THE PRIOR RUN AND  *
+      * SKIP PAST THOSE RECORDS ON DATAS SO THIS RUN PICKS UP     *
+      * WHERE THE LAST ONE LEFT OFF.                              *
+      *----------------------------------------------------------*
+        1400-RESTART-CHECK.
+            OPEN INPUT RESTARTP.
+            IF ST-RESTART NOT = "00"
+               DISPLAY "SF5UPDEL: NO RESTART CONTROL FILE FOUND, "
+                  "STATUS " ST-RESTART ", STARTING FROM THE TOP"
+               GO TO 1400-RESTART-CHECK-EXIT
+            END-IF.
+
+            READ RESTARTP
+               AT END
+                  MOVE ZERO TO RC-REC-COUNT
+                  MOVE ZERO TO RC-HASH-TOTAL
+                  MOVE ZERO TO RC-DEFAULT-COUNT
+            END-READ.
+            CLOSE RESTARTP.
+
+            MOVE RC-REC-COUNT TO WS-SKIP-TARGET.
+            MOVE RC-REC-COUNT TO WS-RECS-PROCESSED.
+            MOVE RC-HASH-TOTAL TO WS-HASH-TOTAL.
+            MOVE RC-DEFAULT-COUNT TO WS-DEFAULT-COUNT.
 
-            PERFORM 0110-PROCESS-FILE UNTIL ENDOFFILE.
+            DISPLAY "SF5UPDEL: RESTARTING AFTER " WS-SKIP-TARGET
+               " RECORDS (LAST ID " RC-LAST-ID ")".
 
+            PERFORM 1500-SKIP-RECORD
+               THRU 1500-SKIP-RECORD-EXIT
+               UNTIL WS-SKIP-TARGET = ZERO OR ENDOFFILE.
+
+        1400-RESTART-CHECK-EXIT.
+            EXIT.
+
+        1500-SKIP-RECORD.
+            PERFORM 2950-READ-TRANSACTION-REC
+               THRU 2950-READ-TRANSACTION-REC-EXIT.
+            IF NOT ENDOFFILE
+               SUBTRACT 1 FROM WS-SKIP-TARGET
+            END-IF.
+
+        1500-SKIP-RECORD-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 0110-PROCESS-FILE - APPLY ONE ADD/CHANGE/DELETE           *
+      * TRANSACTION AGAINST THE INDEXED MASTER FILE.              *
+      *----------------------------------------------------------*
         0110-PROCESS-FILE.
             MOVE EMP-ID TO WS-ID.
+            MOVE EMP-ID TO WS-ORIG-ID.
+            IF WS-ORIG-ID IS NUMERIC
+               MOVE WS-ORIG-ID TO WS-ID-NUM
+               ADD WS-ID-NUM TO WS-HASH-TOTAL
+            END-IF.
             MOVE EMP-LNAME TO WS-LNAME.
             MOVE EMP-NAME TO WS-NAME.
-      *    MOVE EMP-INITDATE-YY TO WS-INITDATE-YY.
-      *    MOVE EMP-INITDATE-MM TO WS-INITDATE-MM.
-      *    MOVE EMP-INITDATE-DD TO WS-INITDATE-DD.
-            IF WS-ID = SPACE OR WS-ID = LOW-VALUE THEN
-            MOVE "1000" TO WS-ID
+            MOVE "N" TO WS-ID-DEFAULT-SW.
+            MOVE "N" TO WS-LNAME-DEFAULT-SW.
+            MOVE "N" TO WS-NAME-DEFAULT-SW.
+            SET KEY-IS-VALID TO TRUE.
+      *     A BLANK EMP-ID ON AN ADD HAS NO EXISTING MASTER RECORD TO
+      *     CONFUSE IT WITH, SO IT IS SAFE TO DEFAULT AND FLAG IT THE
+      *     SAME WAY LNAME/NAME ARE BELOW.  A BLANK EMP-ID ON A
+      *     CHANGE OR DELETE IS A MALFORMED TRANSACTION WITH NO KEY -
+      *     DEFAULTING IT WOULD SILENTLY TARGET WHATEVER EMPLOYEE
+      *     CURRENTLY HOLDS THE DEFAULT ID, SO IT IS REJECTED INSTEAD.
+            IF WS-ID = SPACE OR WS-ID = LOW-VALUE
+               IF TRAN-CHANGE OR TRAN-DELETE
+                  SET KEY-IS-INVALID TO TRUE
+               ELSE
+                  MOVE WS-DEFAULT-ID TO WS-ID
+                  SET ID-WAS-DEFAULTED TO TRUE
+               END-IF
+            END-IF.
+      *     A CHANGE OR DELETE TARGETS AN EXISTING MASTER RECORD,
+      *     WHICH ALREADY HAS A REAL NAME ON FILE - A BLANK NAME ON
+      *     ONE OF THESE MEANS "NOT RESUPPLIED", NOT "MISSING FROM
+      *     HR'S DATA", SO ONLY AN ADD (OR AN UNRECOGNIZED TRAN-CODE,
+      *     WHICH 0110-PROCESS-FILE TREATS AS AN ADD) DEFAULTS AND
+      *     FLAGS IT HERE.  A CHANGE THAT TURNS OUT TO TARGET AN ID
+      *     NOT YET ON THE MASTER IS DEFAULTED IN 2300-APPLY-CHANGE
+      *     INSTEAD, ONCE IT IS KNOWN TO ACTUALLY BE A NEW RECORD.
+            IF NOT (TRAN-CHANGE OR TRAN-DELETE)
+               IF WS-LNAME = SPACE OR WS-LNAME = LOW-VALUE THEN
+               MOVE WS-DEFAULT-LNAME TO WS-LNAME
+               SET LNAME-WAS-DEFAULTED TO TRUE
+               END-IF
+               IF WS-NAME = SPACE OR WS-NAME = LOW-VALUE THEN
+               MOVE WS-DEFAULT-NAME TO WS-NAME
+               SET NAME-WAS-DEFAULTED TO TRUE
+               END-IF
+            END-IF.
+            MOVE EMP-INITDATE-YY TO WS-INITDATE-YY.
+            MOVE EMP-INITDATE-MM TO WS-INITDATE-MM.
+            MOVE EMP-INITDATE-DD TO WS-INITDATE-DD.
+
+            MOVE EMP-DEPT TO WS-DEPT.
+            MOVE EMP-STATUS TO WS-STATUS.
+
+            IF ID-WAS-DEFAULTED OR LNAME-WAS-DEFAULTED
+                              OR NAME-WAS-DEFAULTED
+               ADD 1 TO WS-DEFAULT-COUNT
+               PERFORM 2600-WRITE-AUDIT-LINE
+                  THRU 2600-WRITE-AUDIT-LINE-EXIT
             END-IF.
-            IF WS-LNAME = SPACE OR WS-LNAME = LOW-VALUE THEN
-            MOVE "DOE" TO WS-LNAME
+
+      *     A DELETE ONLY TERMINATES THE EXISTING MASTER RECORD - IT
+      *     NEVER TOUCHES MST-INITDATE - SO WHATEVER HAPPENS TO BE IN
+      *     EMP-INITDATE ON A DELETE TRANSACTION IS IRRELEVANT AND
+      *     MUST NEVER BOUNCE THE TERMINATION TO DATAREJ.DAT.  A
+      *     CHANGE REALISTICALLY DOES NOT RESUPPLY EMP-INITDATE
+      *     EITHER, SO ONE LEFT BLANK IS ACCEPTED AS-IS; A CHANGE
+      *     THAT DOES RESUPPLY A DATE, AND AN ADD, WHICH MUST HAVE A
+      *     REAL ONE, ARE BOTH STILL VALIDATED.
+            IF TRAN-DELETE
+               OR (TRAN-CHANGE AND (WS-INITDATE = SPACES
+                                 OR WS-INITDATE = LOW-VALUES))
+               SET DATE-IS-VALID TO TRUE
+            ELSE
+               PERFORM 2700-VALIDATE-INITDATE
+                  THRU 2700-VALIDATE-INITDATE-EXIT
             END-IF.
-            IF WS-NAME = SPACE OR WS-NAME = LOW-VALUE THEN
-            MOVE "JOHN" TO WS-NAME
+
+            IF KEY-IS-INVALID
+               MOVE "MISSING EMP-ID FOR CHANGE/DELETE"
+                  TO WS-REJECT-REASON-TEXT
+               PERFORM 2800-WRITE-REJECT-LINE
+                  THRU 2800-WRITE-REJECT-LINE-EXIT
+            ELSE
+               IF DATE-IS-INVALID
+                  MOVE "INVALID INITIATION DATE"
+                     TO WS-REJECT-REASON-TEXT
+                  PERFORM 2800-WRITE-REJECT-LINE
+                     THRU 2800-WRITE-REJECT-LINE-EXIT
+               ELSE
+                  EVALUATE TRUE
+                     WHEN TRAN-ADD
+                        PERFORM 2200-APPLY-ADD
+                           THRU 2200-APPLY-ADD-EXIT
+                     WHEN TRAN-CHANGE
+                        PERFORM 2300-APPLY-CHANGE
+                           THRU 2300-APPLY-CHANGE-EXIT
+                     WHEN TRAN-DELETE
+                        PERFORM 2400-APPLY-DELETE
+                           THRU 2400-APPLY-DELETE-EXIT
+                     WHEN OTHER
+                        DISPLAY "SF5UPDEL: UNKNOWN TRAN-CODE '"
+                           TRAN-CODE "' FOR EMP-ID " WS-ID
+                           ", TREATED AS ADD"
+                        PERFORM 2200-APPLY-ADD
+                           THRU 2200-APPLY-ADD-EXIT
+                  END-EVALUATE
+               END-IF
             END-IF.
-            MOVE "2023" TO WS-INITDATE-YY.
-            MOVE "01" TO WS-INITDATE-MM.
-            MOVE "01" TO WS-INITDATE-DD.
 
-      *    MOVE WS-ID TO DO-ID.
-      *    MOVE WS-LNAME TO DO-LNAME.
-      *    MOVE WS-EMP-NAME TO DO-NAME.
-      *    MOVE WS-INITDATE-YY TO WS-INITDATE-YY.
-      *    MOVE WS-INITDATE-MM TO DO-INITDATE-MM.
-      *    MOVE WS-INITDATE-DD TO DO-INITDATE-DD.
+            ADD 1 TO WS-RECS-PROCESSED.
+            PERFORM 2900-CHECKPOINT
+               THRU 2900-CHECKPOINT-EXIT.
+
+            PERFORM 2950-READ-TRANSACTION-REC
+               THRU 2950-READ-TRANSACTION-REC-EXIT.
 
-            WRITE DATAOUT-EMPLOYEES FROM     WS-EMPLOYEES.
+        0110-PROCESS-FILE-EXIT.
+            EXIT.
 
+      *----------------------------------------------------------*
+      * 2950-READ-TRANSACTION-REC - READ THE NEXT TRANSACTION AND *
+      * CHECK ITS FILE STATUS, NOT JUST THE STATUS AT OPEN TIME.  *
+      *----------------------------------------------------------*
+        2950-READ-TRANSACTION-REC.
             READ DATAS
             AT END SET ENDOFFILE TO TRUE
             END-READ.
+            IF NOT ENDOFFILE AND ST-FILE NOT = "00"
+               MOVE "DATAS" TO WS-ERR-FILE-NAME
+               MOVE ST-FILE TO WS-ERR-STATUS
+               MOVE EMPLOYEES TO WS-ERR-RECORD-IMAGE
+               PERFORM 8000-LOG-ERROR
+                  THRU 8000-LOG-ERROR-EXIT
+            END-IF.
+
+        2950-READ-TRANSACTION-REC-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 2900-CHECKPOINT - EVERY WS-CKPT-INTERVAL RECORDS, RECORD  *
+      * THE LAST-PROCESSED EMP-ID AND RELATIVE RECORD COUNT SO A  *
+      * RERUN CAN RESTART PAST THIS POINT INSTEAD OF FROM THE     *
+      * TOP OF INITDATA.DAT.                                      *
+      *----------------------------------------------------------*
+        2900-CHECKPOINT.
+            DIVIDE WS-RECS-PROCESSED BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM.
+            IF WS-CKPT-REM = 0
+               OPEN OUTPUT RESTARTP
+               MOVE WS-ORIG-ID TO RC-LAST-ID
+               MOVE WS-RECS-PROCESSED TO RC-REC-COUNT
+               MOVE WS-HASH-TOTAL TO RC-HASH-TOTAL
+               MOVE WS-DEFAULT-COUNT TO RC-DEFAULT-COUNT
+               WRITE RESTART-LINE
+               CLOSE RESTARTP
+            END-IF.
+
+        2900-CHECKPOINT-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 2200-APPLY-ADD - WRITE A NEW MASTER RECORD.  IF THE ID    *
+      * ALREADY EXISTS ON THE MASTER, TREAT THE ADD AS A CHANGE   *
+      * SO A RE-SUBMITTED ADD DOES NOT ABEND THE RUN.             *
+      *----------------------------------------------------------*
+        2200-APPLY-ADD.
+            MOVE WS-ID TO MST-ID.
+            MOVE WS-LNAME TO MST-LNAME.
+            MOVE WS-NAME TO MST-NAME.
+            MOVE WS-INITDATE TO MST-INITDATE.
+            MOVE WS-DEPT TO MST-DEPT.
+            IF WS-STATUS = SPACE OR WS-STATUS = LOW-VALUE
+               SET MST-ACTIVE TO TRUE
+            ELSE
+               MOVE WS-STATUS TO MST-STATUS
+            END-IF.
+            WRITE MASTER-EMPLOYEES
+               INVALID KEY
+                  PERFORM 2300-APPLY-CHANGE
+                     THRU 2300-APPLY-CHANGE-EXIT
+               NOT INVALID KEY
+                  PERFORM 2960-CHECK-MASTER-STATUS
+                     THRU 2960-CHECK-MASTER-STATUS-EXIT
+            END-WRITE.
+
+        2200-APPLY-ADD-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 2300-APPLY-CHANGE - REWRITE AN EXISTING MASTER RECORD.    *
+      * IF THE ID IS NOT ON THE MASTER, TREAT IT AS AN ADD - AND,  *
+      * SINCE THAT IS A GENUINELY NEW RECORD, DEFAULT A BLANK      *
+      * LNAME/NAME THE SAME WAY 0110-PROCESS-FILE DOES FOR A       *
+      * TRAN-ADD, FLAGGING IT TO AUDITRPT.DAT THE SAME WAY TOO -   *
+      * 0110-PROCESS-FILE'S OWN AUDIT CHECK ALREADY RAN BEFORE     *
+      * THIS PARAGRAPH WAS EVEN CALLED AND HAD NO WAY TO KNOW THIS *
+      * WOULD HAPPEN.  A CHANGE THAT DOES NOT RESUPPLY LNAME/NAME/ *
+      * INITDATE/DEPT/STATUS MUST NOT BLANK THEM OUT OR RESURRECT  *
+      * A TERMINATED EMPLOYEE - A BLANK INCOMING FIELD MEANS       *
+      * "LEAVE IT AS IT IS", NOT "SET IT TO THE DEFAULT".  THE     *
+      * READ ITSELF IS CHECKED FOR A HARD I/O ERROR BELOW, SINCE A *
+      * BAD STATUS ON THE READ DOES NOT RAISE INVALID KEY AND      *
+      * MUST NOT FALL INTO A REWRITE OF A BUFFER THAT WAS NEVER    *
+      * ACTUALLY REFRESHED FROM DISK.                              *
+      *----------------------------------------------------------*
+        2300-APPLY-CHANGE.
+            MOVE WS-ID TO MST-ID.
+            READ EMPMSTR
+               INVALID KEY
+                  IF WS-LNAME = SPACE OR WS-LNAME = LOW-VALUE
+                     MOVE WS-DEFAULT-LNAME TO WS-LNAME
+                     SET LNAME-WAS-DEFAULTED TO TRUE
+                  END-IF
+                  IF WS-NAME = SPACE OR WS-NAME = LOW-VALUE
+                     MOVE WS-DEFAULT-NAME TO WS-NAME
+                     SET NAME-WAS-DEFAULTED TO TRUE
+                  END-IF
+                  IF LNAME-WAS-DEFAULTED OR NAME-WAS-DEFAULTED
+                     ADD 1 TO WS-DEFAULT-COUNT
+                     PERFORM 2600-WRITE-AUDIT-LINE
+                        THRU 2600-WRITE-AUDIT-LINE-EXIT
+                  END-IF
+                  MOVE WS-LNAME TO MST-LNAME
+                  MOVE WS-NAME TO MST-NAME
+                  MOVE WS-INITDATE TO MST-INITDATE
+                  MOVE WS-DEPT TO MST-DEPT
+                  IF WS-STATUS = SPACE OR WS-STATUS = LOW-VALUE
+                     SET MST-ACTIVE TO TRUE
+                  ELSE
+                     MOVE WS-STATUS TO MST-STATUS
+                  END-IF
+                  WRITE MASTER-EMPLOYEES
+               NOT INVALID KEY
+                  IF ST-MASTER = "00"
+                     IF WS-LNAME NOT = SPACE
+                                    AND WS-LNAME NOT = LOW-VALUE
+                        MOVE WS-LNAME TO MST-LNAME
+                     END-IF
+                     IF WS-NAME NOT = SPACE AND WS-NAME NOT = LOW-VALUE
+                        MOVE WS-NAME TO MST-NAME
+                     END-IF
+                     IF WS-INITDATE NOT = SPACES
+                                    AND WS-INITDATE NOT = LOW-VALUES
+                        MOVE WS-INITDATE TO MST-INITDATE
+                     END-IF
+                     IF WS-DEPT NOT = SPACE AND WS-DEPT NOT = LOW-VALUE
+                        MOVE WS-DEPT TO MST-DEPT
+                     END-IF
+                     IF WS-STATUS NOT = SPACE
+                                  AND WS-STATUS NOT = LOW-VALUE
+                        MOVE WS-STATUS TO MST-STATUS
+                     END-IF
+                     REWRITE MASTER-EMPLOYEES
+                  END-IF
+            END-READ.
+            PERFORM 2960-CHECK-MASTER-STATUS
+               THRU 2960-CHECK-MASTER-STATUS-EXIT.
+
+        2300-APPLY-CHANGE-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 2400-APPLY-DELETE - MARK A MASTER RECORD AS TERMINATED    *
+      * RATHER THAN PHYSICALLY REMOVING IT, SO IT STILL SHOWS UP  *
+      * ON REPORTS OF EMPLOYEES WHO LEFT.  IF THE ID IS NOT ON    *
+      * THE MASTER THERE IS NOTHING TO DELETE.  THE READ ITSELF   *
+      * IS CHECKED FOR A HARD I/O ERROR BELOW, SINCE A BAD STATUS *
+      * ON THE READ DOES NOT RAISE INVALID KEY AND MUST NOT FALL  *
+      * INTO A REWRITE OF A BUFFER THAT WAS NEVER ACTUALLY        *
+      * REFRESHED FROM DISK.                                      *
+      *----------------------------------------------------------*
+        2400-APPLY-DELETE.
+            MOVE WS-ID TO MST-ID.
+            READ EMPMSTR
+               INVALID KEY
+                  DISPLAY "SF5UPDEL: DELETE FOR UNKNOWN EMP-ID "
+                     WS-ID ", IGNORED"
+               NOT INVALID KEY
+                  IF ST-MASTER = "00"
+                     SET MST-TERMINATED TO TRUE
+                     REWRITE MASTER-EMPLOYEES
+                  END-IF
+            END-READ.
+            PERFORM 2960-CHECK-MASTER-STATUS
+               THRU 2960-CHECK-MASTER-STATUS-EXIT.
+
+        2400-APPLY-DELETE-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 2960-CHECK-MASTER-STATUS - CATCH ANY EMPMSTR I/O STATUS   *
+      * OTHER THAN SUCCESS OR THE DUPLICATE/NOT-FOUND CONDITIONS  *
+      * ALREADY HANDLED BY INVALID KEY ABOVE.                     *
+      *----------------------------------------------------------*
+        2960-CHECK-MASTER-STATUS.
+            IF ST-MASTER NOT = "00" AND ST-MASTER NOT = "22"
+                                    AND ST-MASTER NOT = "23"
+               MOVE "EMPMSTR" TO WS-ERR-FILE-NAME
+               MOVE ST-MASTER TO WS-ERR-STATUS
+               MOVE MASTER-EMPLOYEES TO WS-ERR-RECORD-IMAGE
+               PERFORM 8000-LOG-ERROR
+                  THRU 8000-LOG-ERROR-EXIT
+            END-IF.
+
+        2960-CHECK-MASTER-STATUS-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 2600-WRITE-AUDIT-LINE - LOG ONE EXCEPTION LINE FOR A      *
+      * RECORD THAT HAD ONE OR MORE FIELDS DEFAULTED, SO HR CAN   *
+      * TRACE IT BACK TO THE SOURCE EXTRACT AND FIX IT.           *
+      *----------------------------------------------------------*
+        2600-WRITE-AUDIT-LINE.
+            MOVE WS-RUN-DATE TO WS-AUDIT-DATE.
+            IF WS-ORIG-ID = SPACE OR WS-ORIG-ID = LOW-VALUE
+               MOVE "????" TO WS-AUDIT-ID
+            ELSE
+               MOVE WS-ORIG-ID TO WS-AUDIT-ID
+            END-IF.
+            MOVE SPACE TO WS-AUDIT-TEXT.
+            MOVE 1 TO WS-AUDIT-PTR.
+            STRING "FIELDS DEFAULTED:" DELIMITED BY SIZE
+               INTO WS-AUDIT-TEXT
+               WITH POINTER WS-AUDIT-PTR
+            END-STRING.
+            IF ID-WAS-DEFAULTED
+               STRING " EMP-ID" DELIMITED BY SIZE
+                  INTO WS-AUDIT-TEXT
+                  WITH POINTER WS-AUDIT-PTR
+               END-STRING
+            END-IF.
+            IF LNAME-WAS-DEFAULTED
+               STRING " EMP-LNAME" DELIMITED BY SIZE
+                  INTO WS-AUDIT-TEXT
+                  WITH POINTER WS-AUDIT-PTR
+               END-STRING
+            END-IF.
+            IF NAME-WAS-DEFAULTED
+               STRING " EMP-NAME" DELIMITED BY SIZE
+                  INTO WS-AUDIT-TEXT
+                  WITH POINTER WS-AUDIT-PTR
+               END-STRING
+            END-IF.
+            WRITE AUDIT-LINE FROM WS-AUDIT-LINE.
+
+        2600-WRITE-AUDIT-LINE-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 2700-VALIDATE-INITDATE - CHECK THE INCOMING INITIATION    *
+      * DATE IS NUMERIC AND CALENDAR-VALID (MONTH 01-12, DAY      *
+      * VALID FOR THAT MONTH, INCLUDING LEAP-YEAR FEBRUARY)       *
+      * BEFORE IT IS TRUSTED FOR SENIORITY/BENEFITS PROCESSING.   *
+      *----------------------------------------------------------*
+        2700-VALIDATE-INITDATE.
+            SET DATE-IS-VALID TO TRUE.
+
+            IF WS-INITDATE-YY IS NOT NUMERIC
+               OR WS-INITDATE-MM IS NOT NUMERIC
+               OR WS-INITDATE-DD IS NOT NUMERIC
+               SET DATE-IS-INVALID TO TRUE
+               GO TO 2700-VALIDATE-INITDATE-EXIT
+            END-IF.
+
+            MOVE WS-INITDATE-YY TO WS-INITDATE-YY-N.
+            MOVE WS-INITDATE-MM TO WS-INITDATE-MM-N.
+            MOVE WS-INITDATE-DD TO WS-INITDATE-DD-N.
+
+            IF WS-INITDATE-MM-N < 1 OR WS-INITDATE-MM-N > 12
+               SET DATE-IS-INVALID TO TRUE
+               GO TO 2700-VALIDATE-INITDATE-EXIT
+            END-IF.
+
+            EVALUATE WS-INITDATE-MM-N
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                  MOVE 31 TO WS-MAX-DAY
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                  MOVE 30 TO WS-MAX-DAY
+               WHEN 2
+                  DIVIDE WS-INITDATE-YY-N BY 400
+                     GIVING WS-DATE-WORK REMAINDER WS-REM-400
+                  DIVIDE WS-INITDATE-YY-N BY 100
+                     GIVING WS-DATE-WORK REMAINDER WS-REM-100
+                  DIVIDE WS-INITDATE-YY-N BY 4
+                     GIVING WS-DATE-WORK REMAINDER WS-REM-4
+                  IF WS-REM-400 = 0
+                     OR (WS-REM-4 = 0 AND WS-REM-100 NOT = 0)
+                     MOVE 29 TO WS-MAX-DAY
+                  ELSE
+                     MOVE 28 TO WS-MAX-DAY
+                  END-IF
+            END-EVALUATE.
+
+            IF WS-INITDATE-DD-N < 1 OR WS-INITDATE-DD-N > WS-MAX-DAY
+               SET DATE-IS-INVALID TO TRUE
+            END-IF.
+
+        2700-VALIDATE-INITDATE-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 2800-WRITE-REJECT-LINE - LOG A TRANSACTION THAT FAILED    *
+      * DATE OR KEY VALIDATION TO DATAREJ.DAT INSTEAD OF LETTING  *
+      * IT UPDATE THE MASTER, USING WHATEVER REASON THE CALLER    *
+      * LEFT IN WS-REJECT-REASON-TEXT.                             *
+      *----------------------------------------------------------*
+        2800-WRITE-REJECT-LINE.
+            MOVE WS-RUN-DATE TO WS-REJECT-DATE.
+            MOVE WS-ORIG-ID TO WS-REJECT-ID.
+            MOVE WS-INITDATE-YY TO WS-REJECT-INITDATE(1:4).
+            MOVE WS-INITDATE-MM TO WS-REJECT-INITDATE(5:2).
+            MOVE WS-INITDATE-DD TO WS-REJECT-INITDATE(7:2).
+            MOVE WS-REJECT-REASON-TEXT TO WS-REJECT-REASON.
+            WRITE REJECT-LINE FROM WS-REJECT-REC.
+
+        2800-WRITE-REJECT-LINE-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 3000-EXTRACT-MASTER - REBUILD DATAOUT.DAT AS A FULL       *
+      * EXTRACT OF THE CURRENT MASTER FILE, NOW THAT ALL OF       *
+      * TODAY'S TRANSACTIONS HAVE BEEN APPLIED TO IT.             *
+      *----------------------------------------------------------*
+        3000-EXTRACT-MASTER.
+            OPEN OUTPUT DATAOUT.
+            IF ST-DATAOUT NOT = "00"
+               DISPLAY "SF5UPDEL: BAD OPEN ON DATAOUT.DAT, STATUS "
+                  ST-DATAOUT
+               GO TO 3000-EXTRACT-MASTER-EXIT
+            END-IF.
+
+            OPEN OUTPUT DATACSV.
+            IF ST-CSV NOT = "00"
+               DISPLAY "SF5UPDEL: BAD OPEN ON DATAOUT.CSV, STATUS "
+                  ST-CSV
+               CLOSE DATAOUT
+               GO TO 3000-EXTRACT-MASTER-EXIT
+            END-IF.
+            MOVE "EMP-ID,LNAME,NAME,INITDATE,DEPT,STATUS" TO CSV-LINE.
+            WRITE CSV-LINE.
+
+            MOVE LOW-VALUES TO MST-ID.
+            START EMPMSTR KEY IS NOT LESS THAN MST-ID
+               INVALID KEY SET MASTER-EOF TO TRUE
+            END-START.
+
+            PERFORM 3100-READ-NEXT-MASTER
+               THRU 3100-READ-NEXT-MASTER-EXIT
+               UNTIL MASTER-EOF.
+
+            CLOSE DATAOUT.
+            CLOSE DATACSV.
+
+        3000-EXTRACT-MASTER-EXIT.
+            EXIT.
+
+        3100-READ-NEXT-MASTER.
+            READ EMPMSTR NEXT RECORD
+               AT END SET MASTER-EOF TO TRUE
+            END-READ.
+            IF NOT MASTER-EOF AND ST-MASTER NOT = "00"
+               MOVE "EMPMSTR" TO WS-ERR-FILE-NAME
+               MOVE ST-MASTER TO WS-ERR-STATUS
+               MOVE MASTER-EMPLOYEES TO WS-ERR-RECORD-IMAGE
+               PERFORM 8000-LOG-ERROR
+                  THRU 8000-LOG-ERROR-EXIT
+               SET MASTER-EOF TO TRUE
+            END-IF.
+            IF NOT MASTER-EOF
+               MOVE MST-ID TO DO-ID
+               MOVE MST-LNAME TO DO-LNAME
+               MOVE MST-NAME TO DO-NAME
+               MOVE MST-INITDATE TO DO-INITDATE
+               MOVE MST-DEPT TO DO-DEPT
+               MOVE MST-STATUS TO DO-STATUS
+               WRITE DATAOUT-EMPLOYEES
+               IF ST-DATAOUT NOT = "00"
+                  MOVE "DATAOUT" TO WS-ERR-FILE-NAME
+                  MOVE ST-DATAOUT TO WS-ERR-STATUS
+                  MOVE DATAOUT-EMPLOYEES TO WS-ERR-RECORD-IMAGE
+                  PERFORM 8000-LOG-ERROR
+                     THRU 8000-LOG-ERROR-EXIT
+               END-IF
+               ADD 1 TO WS-DATAOUT-COUNT
+               PERFORM 3200-WRITE-CSV-REC
+                  THRU 3200-WRITE-CSV-REC-EXIT
+            END-IF.
+
+        3100-READ-NEXT-MASTER-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 3200-WRITE-CSV-REC - WRITE THE SAME MASTER RECORD JUST    *
+      * EXTRACTED TO DATAOUT.DAT AS A COMMA-DELIMITED LINE ON     *
+      * DATAOUT.CSV, TRIMMING TRAILING BLANKS OFF THE NAME AND    *
+      * DEPARTMENT FIELDS SO THE CSV IS READABLE IN A             *
+      * SPREADSHEET.  THE TRIM IS DONE BY LENGTH (VIA             *
+      * 3210-COMPUTE-TRIM-LEN), NOT BY STRINGing DELIMITED BY     *
+      * SPACE, SINCE THE LATTER STOPS AT THE FIRST EMBEDDED       *
+      * SPACE AND WOULD TRUNCATE A COMPOUND NAME LIKE "VAN DYKE". *
+      *----------------------------------------------------------*
+        3200-WRITE-CSV-REC.
+            MOVE SPACE TO WS-CSV-LINE.
+            MOVE 1 TO WS-CSV-PTR.
+
+            STRING MST-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+               WITH POINTER WS-CSV-PTR
+            END-STRING.
+
+            MOVE MST-LNAME TO WS-TRIM-FIELD.
+            PERFORM 3210-COMPUTE-TRIM-LEN
+               THRU 3210-COMPUTE-TRIM-LEN-EXIT.
+            IF WS-TRIM-LEN > ZERO
+               STRING MST-LNAME(1:WS-TRIM-LEN) DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+                  WITH POINTER WS-CSV-PTR
+               END-STRING
+            END-IF.
+            STRING "," DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+               WITH POINTER WS-CSV-PTR
+            END-STRING.
+
+            MOVE MST-NAME TO WS-TRIM-FIELD.
+            PERFORM 3210-COMPUTE-TRIM-LEN
+               THRU 3210-COMPUTE-TRIM-LEN-EXIT.
+            IF WS-TRIM-LEN > ZERO
+               STRING MST-NAME(1:WS-TRIM-LEN) DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+                  WITH POINTER WS-CSV-PTR
+               END-STRING
+            END-IF.
+            STRING "," DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+               WITH POINTER WS-CSV-PTR
+            END-STRING.
+
+            STRING MST-INITDATE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+               WITH POINTER WS-CSV-PTR
+            END-STRING.
+
+            MOVE MST-DEPT TO WS-TRIM-FIELD.
+            PERFORM 3210-COMPUTE-TRIM-LEN
+               THRU 3210-COMPUTE-TRIM-LEN-EXIT.
+            IF WS-TRIM-LEN > ZERO
+               STRING MST-DEPT(1:WS-TRIM-LEN) DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+                  WITH POINTER WS-CSV-PTR
+               END-STRING
+            END-IF.
+            STRING "," DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+               WITH POINTER WS-CSV-PTR
+            END-STRING.
+
+            STRING MST-STATUS DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+               WITH POINTER WS-CSV-PTR
+            END-STRING.
+
+            MOVE WS-CSV-LINE TO CSV-LINE.
+            WRITE CSV-LINE.
+            IF ST-CSV NOT = "00"
+               MOVE "DATACSV" TO WS-ERR-FILE-NAME
+               MOVE ST-CSV TO WS-ERR-STATUS
+               MOVE CSV-LINE(1:64) TO WS-ERR-RECORD-IMAGE
+               PERFORM 8000-LOG-ERROR
+                  THRU 8000-LOG-ERROR-EXIT
+            END-IF.
+
+        3200-WRITE-CSV-REC-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 3210-COMPUTE-TRIM-LEN - COUNT HOW MANY LEADING CHARACTERS *
+      * OF WS-TRIM-FIELD ARE NOT PART OF A RUN OF TRAILING        *
+      * BLANKS, I.E. ITS LENGTH WITH TRAILING SPACES STRIPPED.    *
+      * A FIELD THAT IS ENTIRELY BLANK COMES BACK AS ZERO.        *
+      *----------------------------------------------------------*
+        3210-COMPUTE-TRIM-LEN.
+            MOVE 20 TO WS-TRIM-LEN.
+            PERFORM 3211-BACK-UP-ONE
+               UNTIL WS-TRIM-LEN = ZERO
+                  OR WS-TRIM-FIELD(WS-TRIM-LEN:1) NOT = SPACE.
+
+        3210-COMPUTE-TRIM-LEN-EXIT.
+            EXIT.
+
+        3211-BACK-UP-ONE.
+            SUBTRACT 1 FROM WS-TRIM-LEN.
+
+        3211-BACK-UP-ONE-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * 8000-LOG-ERROR - LOG A NON-ZERO FILE STATUS (SHORT OF     *
+      * END-OF-FILE) TO ERRLOG.DAT ALONG WITH THE RECORD IMAGE,   *
+      * THEN EITHER KEEP GOING OR STOP CLEANLY, DEPENDING ON THE  *
+      * 'STOPONERR' RUN PARAMETER.                                *
+      *----------------------------------------------------------*
+        8000-LOG-ERROR.
+            ADD 1 TO WS-ERROR-COUNT.
+            MOVE WS-RUN-DATE TO EL-DATE.
+            MOVE WS-ERR-FILE-NAME TO EL-FILE-NAME.
+            MOVE WS-ERR-STATUS TO EL-STATUS.
+            MOVE WS-ERR-RECORD-IMAGE TO EL-RECORD-IMAGE.
+            WRITE ERRLOG-LINE FROM WS-ERRLOG-REC.
+
+            DISPLAY "SF5UPDEL: FILE ERROR ON " WS-ERR-FILE-NAME
+               ", STATUS " WS-ERR-STATUS.
+
+            IF STOP-ON-ERROR
+               DISPLAY "SF5UPDEL: STOPONERR IN EFFECT, ENDING RUN"
+               PERFORM 9000-END-PROGRAM
+                  THRU 9000-END-PROGRAM-EXIT
+               STOP RUN
+            END-IF.
+
+        8000-LOG-ERROR-EXIT.
+            EXIT.
+
+        9000-END-PROGRAM.
+           PERFORM 9100-WRITE-CONTROL-REPORT
+              THRU 9100-WRITE-CONTROL-REPORT-EXIT.
 
-       9000-END-PROGRAM.
            CLOSE DATAS.
-           CLOSE DATAOUT.
-           STOP RUN.
+           CLOSE EMPMSTR.
+           CLOSE AUDITRPT.
+           CLOSE DATAREJ.
+           CLOSE ERRLOG.
+
+        9000-END-PROGRAM-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 9100-WRITE-CONTROL-REPORT - BALANCING TOTALS FOR THE      *
+      * OVERNIGHT OPS DESK: RECORDS READ, RECORDS WRITTEN TO      *
+      * DATAOUT, HOW MANY GOT A DEFAULTED FIELD, AND A HASH       *
+      * TOTAL ON EMP-ID TO CATCH A TRUNCATED OR DOUBLE-RUN FILE.  *
+      *----------------------------------------------------------*
+        9100-WRITE-CONTROL-REPORT.
+            OPEN OUTPUT CTLRPT.
+            IF ST-CTLRPT NOT = "00"
+               DISPLAY "SF5UPDEL: BAD OPEN ON CTLRPT.DAT, STATUS "
+                  ST-CTLRPT
+               GO TO 9100-WRITE-CONTROL-REPORT-EXIT
+            END-IF.
+
+            MOVE SPACE TO CTLRPT-LINE.
+            STRING "SF5UPDEL CONTROL REPORT - RUN DATE " DELIMITED
+               BY SIZE WS-RUN-DATE DELIMITED BY SIZE
+               INTO CTLRPT-LINE
+            END-STRING.
+            WRITE CTLRPT-LINE.
+
+            MOVE WS-RECS-PROCESSED TO WS-CTLRPT-COUNT-ED.
+            MOVE SPACE TO CTLRPT-LINE.
+            STRING "RECORDS READ FROM DATAS.......: " DELIMITED
+               BY SIZE WS-CTLRPT-COUNT-ED DELIMITED BY SIZE
+               INTO CTLRPT-LINE
+            END-STRING.
+            WRITE CTLRPT-LINE.
+
+            MOVE WS-DATAOUT-COUNT TO WS-CTLRPT-COUNT-ED.
+            MOVE SPACE TO CTLRPT-LINE.
+            STRING "RECORDS WRITTEN TO DATAOUT....: " DELIMITED
+               BY SIZE WS-CTLRPT-COUNT-ED DELIMITED BY SIZE
+               INTO CTLRPT-LINE
+            END-STRING.
+            WRITE CTLRPT-LINE.
+
+            MOVE WS-DEFAULT-COUNT TO WS-CTLRPT-COUNT-ED.
+            MOVE SPACE TO CTLRPT-LINE.
+            STRING "RECORDS WITH A DEFAULTED FIELD: " DELIMITED
+               BY SIZE WS-CTLRPT-COUNT-ED DELIMITED BY SIZE
+               INTO CTLRPT-LINE
+            END-STRING.
+            WRITE CTLRPT-LINE.
+
+            MOVE WS-HASH-TOTAL TO WS-CTLRPT-HASH-ED.
+            MOVE SPACE TO CTLRPT-LINE.
+            STRING "HASH TOTAL ON EMP-ID..........: " DELIMITED
+               BY SIZE WS-CTLRPT-HASH-ED DELIMITED BY SIZE
+               INTO CTLRPT-LINE
+            END-STRING.
+            WRITE CTLRPT-LINE.
+
+            CLOSE CTLRPT.
+
+        9100-WRITE-CONTROL-REPORT-EXIT.
+            EXIT.
+
         END PROGRAM SF5UPDEL.
